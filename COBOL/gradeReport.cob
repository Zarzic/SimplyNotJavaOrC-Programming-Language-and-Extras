@@ -8,7 +8,7 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT REP ASSIGN TO INPUTFILE
+       SELECT REP ASSIGN TO DYNAMIC INPUTFILE
        ORGANIZATION IS LINE SEQUENTIAL.
 
       **************************************
@@ -26,14 +26,13 @@
        WORKING-STORAGE SECTION.
        01 EOFILE                    PIC 9(1).
        01 USERINPUTFILE             PIC X(25).
+       01 INPUTFILE                 PIC X(25).
        01 WS-REP.
                02 WS-ANAME          PIC X(20). 
                02 WS-CAT            PIC X(20).
                02 WS-POS            PIC X(14).
                02 WS-EAR            PIC X(14).
-       01 WS-TOTALEARN              PIC 9(14).
        01 WS-TOTALPOSS              PIC 9(14).
-       01 WS-POSSTHUS               PIC 9(14).
        01 WS-PT                     PIC X(14) JUSTIFIED RIGHT.
        01 WS-POSS REDEFINES WS-PT   PIC 9(14).
        01 WS-ET                     PIC X(14) JUSTIFIED RIGHT.
@@ -45,54 +44,115 @@
        01 WS-AGRADE                 PIC 9(3)V9(2).
        01 WS-WEIGHT                 PIC 9(3)V9(2).
        01 WS-EMPTYSPACE             PIC X(20).
-       
+
+      * Per-category subtotal table - one entry per distinct WS-CAT
+      * value seen on the file, so every category gets its own
+      * "=====" breakout, not just "Group Project".
+       01 WS-CAT-TABLE.
+               02 WS-CAT-ENTRY OCCURS 20 TIMES INDEXED BY WS-CAT-IDX.
+                       03 WS-CAT-NAME     PIC X(20).
+                       03 WS-CAT-EARN     PIC 9(14).
+                       03 WS-CAT-POSS     PIC 9(14).
+                       03 WS-CAT-WEIGHT   PIC 9(3)V99.
+                       03 WS-CAT-TOTPOSS  PIC 9(14).
+       01 WS-CAT-COUNT               PIC 9(3) VALUE 0.
+       01 WS-CAT-FOUND               PIC X(1).
+       01 WS-PRINT-IDX               PIC 9(3).
+       01 WS-CAT-REJECT-COUNT        PIC 9(3) VALUE 0.
+
+      * Syllabus category weights - the default split used to turn raw
+      * point pooling into a weighted final grade when a category isn't
+      * otherwise recognized its weight is 0 (it just doesn't count
+      * toward the weighted grade, though it still gets its own
+      * "=====" subtotal block above).
+       01 WS-DEFAULT-WEIGHT-VALUES.
+           05 FILLER PIC X(25) VALUE "Homework            02000".
+           05 FILLER PIC X(25) VALUE "Exams               05000".
+           05 FILLER PIC X(25) VALUE "Quizzes             01500".
+           05 FILLER PIC X(25) VALUE "Group Project       01500".
+       01 WS-DEFAULT-WEIGHTS REDEFINES WS-DEFAULT-WEIGHT-VALUES.
+           05 WS-DW-ENTRY OCCURS 4 TIMES INDEXED BY WS-DW-IDX.
+               10 WS-DW-NAME     PIC X(20).
+               10 WS-DW-WEIGHT   PIC 9(3)V99.
+
+      * Weighted current/min/max final grade accumulators.
+       01 WS-CAT-PCT                 PIC 9(3)V9(4).
+       01 WS-CAT-CONTRIB             PIC 9(3)V9(4).
+       01 WS-CAT-REMAIN              PIC 9(14).
+       01 WS-CAT-MAXPTS              PIC 9(14).
+       01 WS-WEIGHT-IDX              PIC 9(3).
+
+      * Percentage-to-letter cutoffs shared with AUTOADVISOR.
+       COPY GRADECUTOFFS.
+       01 WS-LETTER-PCT              PIC 999.
+       01 WS-LETTERGRADE             PIC X(1).
+
 
       ************************************************************
 
        PROCEDURE DIVISION.
        GRADEREPORT.
 
-           SET WS-TOTALEARN TO 0.
            DISPLAY "Enter file name of grade report: ".
            ACCEPT USERINPUTFILE
            MOVE USERINPUTFILE TO INPUTFILE
            OPEN INPUT REP
-           READ REP INTO WS-TOTALPOSS
+
+      * The file's first record is a header carrying the course's
+      * overall points-possible in the POSS slot (ANAME/CAT blank,
+      * EARN unused) - read it through the same WS-REP layout the
+      * detail records use so the numeric POSS bytes land correctly,
+      * rather than moving the whole 68-byte record straight into a
+      * numeric field.
+           READ REP INTO WS-REP
+           MOVE FUNCTION TRIM(WS-POS, TRAILING) TO WS-PT
+           MOVE WS-POSS TO WS-TOTALPOSS
            PERFORM READ-THRU UNTIL EOFILE = 1
            CLOSE REP.
-      
-      * Calculate and display current grade
-           DIVIDE WS-TOTALEARN BY WS-POSSTHUS GIVING WS-CURGRADE.
-           MULTIPLY WS-CURGRADE BY WS-HUNDRED GIVING WS-CURGRADE.
+
+      * Print the per-category subtotal breakdown - one "=====" block
+      * for every distinct category that showed up on the file.
+           MOVE 1 TO WS-PRINT-IDX
+           PERFORM PRINT UNTIL WS-PRINT-IDX > WS-CAT-COUNT
+
+      * Weight each category's percentage by its syllabus weight
+      * instead of pooling every assignment's raw points together.
+           MOVE 0 TO WS-CURGRADE, WS-MINFIN, WS-MAXFIN
+           MOVE 1 TO WS-WEIGHT-IDX
+           PERFORM GRADE-CALC UNTIL WS-WEIGHT-IDX > WS-CAT-COUNT
+
+      * Display weighted current grade
            IF WS-CURGRADE >= 100 THEN DISPLAY
                    "Current Grade: " WS-CURGRADE(1:3)"%".
            IF WS-CURGRADE < 100 AND WS-CURGRADE > 9 THEN DISPLAY
                    "Current Grade: " WS-CURGRADE(2:2)"%".
            IF WS-CURGRADE < 10 THEN DISPLAY
                    "Current Grade: " WS-CURGRADE(3:1)"%".
+           MOVE WS-CURGRADE TO WS-LETTER-PCT.
+           PERFORM ASSIGN-LETTER-GRADE.
+           DISPLAY "Current Letter Grade: " WS-LETTERGRADE.
 
-      * Caluclate and display minimum final grade
-           DIVIDE WS-TOTALEARN BY WS-TOTALPOSS GIVING WS-MINFIN.
-           MULTIPLY WS-MINFIN BY WS-HUNDRED GIVING WS-MINFIN.
-           IF WS-MINFIN IS >= 100 THEN DISPLAY 
+      * Display weighted minimum final grade
+           IF WS-MINFIN IS >= 100 THEN DISPLAY
                    "Minimum Final Grade: " WS-MINFIN(1:3)"%".
            IF WS-MINFIN < 100 AND WS-MINFIN > 9 THEN DISPLAY
                    "Minimum Final Grade: " WS-MINFIN(2:2)"%".
            IF WS-MINFIN < 10 THEN DISPLAY
                    "Minimum Final Grade: " WS-MINFIN(3:1)"%".
 
-      * Calculate and display maximum final grade     
-           SUBTRACT WS-POSSTHUS FROM WS-TOTALPOSS GIVING WS-MAXFIN.
-           ADD WS-TOTALEARN TO WS-MAXFIN GIVING WS-MAXFIN.
-           DIVIDE WS-MAXFIN BY WS-TOTALPOSS GIVING WS-MAXFIN.
-           MULTIPLY WS-MAXFIN BY WS-HUNDRED GIVING WS-MAXFIN.
-           IF WS-MAXFIN IS >= 100 THEN DISPLAY 
+      * Display weighted maximum final grade
+           IF WS-MAXFIN IS >= 100 THEN DISPLAY
                    "Maximum Final Grade: " WS-MAXFIN(1:3)"%".
            IF WS-MAXFIN < 100 AND WS-MAXFIN > 9 THEN DISPLAY
                    "Maximum Final Grade: " WS-MAXFIN(2:2)"%".
            IF WS-MAXFIN < 10 THEN DISPLAY
                    "Maximum Final Grade: " WS-MAXFIN(3:1)"%".
 
+           IF WS-CAT-REJECT-COUNT > 0 THEN
+               DISPLAY "CATEGORIES REJECTED FOR OVERFLOW: "
+                   WS-CAT-REJECT-COUNT
+           END-IF.
+
            STOP RUN.
 
       *-------------------
@@ -104,30 +164,154 @@
                    NOT AT END 
                         MOVE FUNCTION TRIM(WS-EAR, TRAILING) TO WS-ET
                         MOVE FUNCTION TRIM(WS-POS, TRAILING) TO WS-PT
-                        ADD WS-EARN TO WS-TOTALEARN
-                        ADD WS-POSS TO WS-POSSTHUS
 
-      * Test the PRINT para that will do the final calculations and
-      * formatting. Still needs to be tweaked with counters for
-      * different displays. Just using "Group Project" as an example.
-                        IF WS-CAT = "Group Project" THEN PERFORM PRINT
+      * Accumulate this record's points into its category's running
+      * subtotal so every category gets a breakout, not just one.
+                        PERFORM CAT-ACCUM
            END-READ.
 
+      *-------------------
+
+       CAT-ACCUM.
+           MOVE 'N' TO WS-CAT-FOUND
+           SET WS-CAT-IDX TO 1
+           SEARCH WS-CAT-ENTRY
+               AT END CONTINUE
+               WHEN WS-CAT-NAME(WS-CAT-IDX) EQUAL TO WS-CAT
+                   MOVE 'Y' TO WS-CAT-FOUND
+                   ADD WS-EARN TO WS-CAT-EARN(WS-CAT-IDX)
+                   ADD WS-POSS TO WS-CAT-POSS(WS-CAT-IDX)
+                   IF WS-CAT-POSS(WS-CAT-IDX) >
+                       WS-CAT-TOTPOSS(WS-CAT-IDX) THEN
+                       MOVE WS-CAT-POSS(WS-CAT-IDX) TO
+                           WS-CAT-TOTPOSS(WS-CAT-IDX)
+                   END-IF
+           END-SEARCH.
+           IF (WS-CAT-FOUND NOT EQUAL TO 'Y') AND (WS-CAT-COUNT >= 20)
+               THEN
+               DISPLAY "CATEGORY REJECTED - CATEGORY TABLE FULL (20): "
+                   WS-CAT
+               ADD 1 TO WS-CAT-REJECT-COUNT
+           ELSE
+           IF WS-CAT-FOUND NOT EQUAL TO 'Y' THEN
+               ADD 1 TO WS-CAT-COUNT
+               MOVE WS-CAT TO WS-CAT-NAME(WS-CAT-COUNT)
+               MOVE WS-EARN TO WS-CAT-EARN(WS-CAT-COUNT)
+               MOVE WS-POSS TO WS-CAT-POSS(WS-CAT-COUNT)
+               PERFORM CAT-WEIGHT-LOOKUP
+               MOVE WS-WEIGHT TO WS-CAT-WEIGHT(WS-CAT-COUNT)
+               MULTIPLY WS-TOTALPOSS BY WS-CAT-WEIGHT(WS-CAT-COUNT)
+                   GIVING WS-CAT-TOTPOSS(WS-CAT-COUNT)
+               DIVIDE WS-CAT-TOTPOSS(WS-CAT-COUNT) BY 100
+                   GIVING WS-CAT-TOTPOSS(WS-CAT-COUNT)
+
+      * The weight-proportional share of the course's total possible
+      * points is only an estimate of this category's ceiling - a
+      * category's own recorded points-possible can (and often does)
+      * run ahead of its weight's proportional share, since weight
+      * describes a share of the final grade, not a share of point
+      * volume. Never let the estimated ceiling sit below what's
+      * already actually been recorded for this category, or the
+      * remaining-points math below goes negative.
+               IF WS-CAT-POSS(WS-CAT-COUNT) >
+                   WS-CAT-TOTPOSS(WS-CAT-COUNT) THEN
+                   MOVE WS-CAT-POSS(WS-CAT-COUNT) TO
+                       WS-CAT-TOTPOSS(WS-CAT-COUNT)
+               END-IF
+           END-IF
+           END-IF.
+
+      *-------------------
+
+      * Look up this record's category in the syllabus weight table.
+      * A category the table doesn't recognize weighs 0 - it still
+      * gets its own subtotal block, it just doesn't move the needle
+      * on the weighted current/min/max final grade.
+       CAT-WEIGHT-LOOKUP.
+           MOVE 0 TO WS-WEIGHT
+           SET WS-DW-IDX TO 1
+           SEARCH WS-DW-ENTRY
+               AT END CONTINUE
+               WHEN WS-DW-NAME(WS-DW-IDX) EQUAL TO WS-CAT
+                   MOVE WS-DW-WEIGHT(WS-DW-IDX) TO WS-WEIGHT
+           END-SEARCH.
+
+      *-------------------
+
+      * Turn an integer percentage sitting in WS-LETTER-PCT into a
+      * letter grade in WS-LETTERGRADE, off the shared cutoffs.
+       ASSIGN-LETTER-GRADE.
+           IF WS-LETTER-PCT >= GC-A-CUTOFF THEN
+               MOVE 'A' TO WS-LETTERGRADE
+           ELSE IF WS-LETTER-PCT >= GC-B-CUTOFF THEN
+               MOVE 'B' TO WS-LETTERGRADE
+           ELSE IF WS-LETTER-PCT >= GC-C-CUTOFF THEN
+               MOVE 'C' TO WS-LETTERGRADE
+           ELSE IF WS-LETTER-PCT >= GC-D-CUTOFF THEN
+               MOVE 'D' TO WS-LETTERGRADE
+           ELSE
+               MOVE 'F' TO WS-LETTERGRADE
+           END-IF.
+
       *-------------------
 
        PRINT.
-      * Display the category name if it hasnt been displayed already.
-      * Display, then use counter to keep track. If counter > 1, don't
-      * display the category. Make sure the "===" only print once before
-      * and after each category (will have to change current code).
+      * Display each category's own subtotal block - one "=====" pair
+      * per distinct category, driven off the table CAT-ACCUM built.
         DISPLAY "=====================================================".
-           DIVIDE WS-EARN BY WS-POSS GIVING WS-AGRADE.
+           DISPLAY WS-CAT-NAME(WS-PRINT-IDX).
+           DIVIDE WS-CAT-EARN(WS-PRINT-IDX) BY WS-CAT-POSS(WS-PRINT-IDX)
+               GIVING WS-AGRADE.
            MULTIPLY WS-AGRADE BY WS-HUNDRED GIVING WS-AGRADE.
            IF WS-AGRADE >= 100 THEN DISPLAY
-               WS-ANAME WS-EARN"/"WS-POS WS-AGRADE(1:3)"%".
-           IF WS-AGRADE < 100 AND WS-AGRADE > 9 THEN DISPLAY 
-               WS-ANAME WS-EARN"/" WS-POS WS-AGRADE(2:2)"%".
+               WS-CAT-EARN(WS-PRINT-IDX)"/"WS-CAT-POSS(WS-PRINT-IDX)
+               " " WS-AGRADE(1:3)"%".
+           IF WS-AGRADE < 100 AND WS-AGRADE > 9 THEN DISPLAY
+               WS-CAT-EARN(WS-PRINT-IDX)"/"WS-CAT-POSS(WS-PRINT-IDX)
+               " " WS-AGRADE(2:2)"%".
            IF WS-AGRADE < 10 THEN DISPLAY
-                   WS-ANAME WS-EARN"/"WS-POS WS-AGRADE(3:1)"%".
+               WS-CAT-EARN(WS-PRINT-IDX)"/"WS-CAT-POSS(WS-PRINT-IDX)
+               " " WS-AGRADE(3:1)"%".
+           MOVE WS-AGRADE TO WS-LETTER-PCT.
+           PERFORM ASSIGN-LETTER-GRADE.
+           DISPLAY "GRADE: " WS-LETTERGRADE.
         DISPLAY "=====================================================".
            DISPLAY WS-EMPTYSPACE.
+           ADD 1 TO WS-PRINT-IDX.
+
+      *-------------------
+
+       GRADE-CALC.
+      * Weighted current grade - this category's percentage so far,
+      * scaled by its weight, added into the running weighted total.
+      * (WS-CAT-PCT holds a 0-1 fraction here, not a percentage, so
+      * multiplying it straight through by a 0-100 weight lands the
+      * contribution on the same 0-100 scale as WS-CURGRADE.)
+           MOVE WS-CAT-WEIGHT(WS-WEIGHT-IDX) TO WS-WEIGHT
+           IF WS-CAT-POSS(WS-WEIGHT-IDX) > 0 THEN
+               DIVIDE WS-CAT-EARN(WS-WEIGHT-IDX) BY
+                   WS-CAT-POSS(WS-WEIGHT-IDX) GIVING WS-CAT-PCT
+               MULTIPLY WS-CAT-PCT BY WS-WEIGHT GIVING WS-CAT-CONTRIB
+               ADD WS-CAT-CONTRIB TO WS-CURGRADE
+           END-IF
+
+      * Weighted minimum final grade - assumes zero points on whatever
+      * of this category's syllabus-allocated points are still ungraded.
+           IF WS-CAT-TOTPOSS(WS-WEIGHT-IDX) > 0 THEN
+               DIVIDE WS-CAT-EARN(WS-WEIGHT-IDX) BY
+                   WS-CAT-TOTPOSS(WS-WEIGHT-IDX) GIVING WS-CAT-PCT
+               MULTIPLY WS-CAT-PCT BY WS-WEIGHT GIVING WS-CAT-CONTRIB
+               ADD WS-CAT-CONTRIB TO WS-MINFIN
+
+      * Weighted maximum final grade - assumes full credit on whatever
+      * of this category's syllabus-allocated points are still ungraded.
+               SUBTRACT WS-CAT-POSS(WS-WEIGHT-IDX) FROM
+                   WS-CAT-TOTPOSS(WS-WEIGHT-IDX) GIVING WS-CAT-REMAIN
+               ADD WS-CAT-EARN(WS-WEIGHT-IDX) TO WS-CAT-REMAIN
+                   GIVING WS-CAT-MAXPTS
+               DIVIDE WS-CAT-MAXPTS BY WS-CAT-TOTPOSS(WS-WEIGHT-IDX)
+                   GIVING WS-CAT-PCT
+               MULTIPLY WS-CAT-PCT BY WS-WEIGHT GIVING WS-CAT-CONTRIB
+               ADD WS-CAT-CONTRIB TO WS-MAXFIN
+           END-IF
+           ADD 1 TO WS-WEIGHT-IDX.
