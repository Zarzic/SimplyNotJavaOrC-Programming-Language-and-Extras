@@ -0,0 +1,124 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Takes a finished GRADEREPORT course result (course
+      *          name, credit hours, computed grade) and appends it to
+      *          a student's AUTOADVISOR INPUT-FILE as a properly
+      *          formed "coursename|credits|prereqs|lettergrade"
+      *          record, so a graded course doesn't have to be typed
+      *          into the advisor file by hand.
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      *   - Initial version.
+      *   - Switched the percentage-to-letter cutoffs over to the
+      *     shared GRADECUTOFFS copybook GRADEREPORT and AUTOADVISOR
+      *     already use, instead of a separate local copy.
+      *   - Only treat status 35 (file not found) on the EXTEND open
+      *     as "no file yet"; any other bad status now stops the run
+      *     instead of falling through to OPEN OUTPUT and truncating
+      *     the student's existing course history.
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. GRADEBRIDGE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Appends onto an existing (or new) AUTOADVISOR student file -
+      * same record layout AUTOADVISOR's INPUT-FILE reads back.
+           SELECT INPUT-FILE
+           ASSIGN TO DYNAMIC WS-TARGET-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TARGET-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INPUT-FILE.
+       01 wsstudentchar             PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01 WS-TARGET-FILENAME        PIC X(100).
+       01 WS-TARGET-STATUS          PIC X(2).
+
+      * The GRADEREPORT course result being bridged over.
+       01 WS-COURSE-NAME            PIC X(50).
+       01 WS-CREDIT-HOURS           PIC 9(1).
+       01 WS-PREREQS                PIC X(50).
+       01 WS-GRADE-PCT              PIC 999.
+       01 WS-LETTER-GRADE           PIC X(1).
+
+      * Percentage-to-letter cutoffs shared with GRADEREPORT and
+      * AUTOADVISOR.
+       COPY GRADECUTOFFS.
+
+       01 WS-OUT-LINE                PIC X(50).
+
+       PROCEDURE DIVISION.
+       GRADEBRIDGE-MAIN.
+           DISPLAY "ENTER STUDENT FILE TO APPEND TO: ".
+           ACCEPT WS-TARGET-FILENAME.
+
+           DISPLAY "ENTER COURSE NAME: ".
+           ACCEPT WS-COURSE-NAME.
+
+           DISPLAY "ENTER CREDIT HOURS (0-9): ".
+           ACCEPT WS-CREDIT-HOURS.
+
+           DISPLAY "ENTER PREREQUISITES (BLANK IF NONE): ".
+           ACCEPT WS-PREREQS.
+
+           DISPLAY "ENTER COMPUTED GRADE PERCENTAGE (0-100): ".
+           ACCEPT WS-GRADE-PCT.
+
+           PERFORM LETTER-GRADE-LOOKUP.
+           PERFORM BUILD-AND-APPEND-RECORD.
+
+           DISPLAY "APPENDED: " WS-OUT-LINE.
+           STOP RUN.
+
+      * Turn the report's computed percentage into the single-letter
+      * grade AUTOADVISOR's fourth pipe-delimited field expects.
+       LETTER-GRADE-LOOKUP.
+           IF WS-GRADE-PCT >= GC-A-CUTOFF THEN
+               MOVE 'A' TO WS-LETTER-GRADE
+           ELSE IF WS-GRADE-PCT >= GC-B-CUTOFF THEN
+               MOVE 'B' TO WS-LETTER-GRADE
+           ELSE IF WS-GRADE-PCT >= GC-C-CUTOFF THEN
+               MOVE 'C' TO WS-LETTER-GRADE
+           ELSE IF WS-GRADE-PCT >= GC-D-CUTOFF THEN
+               MOVE 'D' TO WS-LETTER-GRADE
+           ELSE
+               MOVE 'F' TO WS-LETTER-GRADE
+           END-IF.
+
+      * Pack the four fields into one pipe-delimited 50-byte record and
+      * append it to the student's file rather than overwriting it.
+       BUILD-AND-APPEND-RECORD.
+           MOVE SPACES TO WS-OUT-LINE
+           STRING FUNCTION TRIM(WS-COURSE-NAME) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               WS-CREDIT-HOURS DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-PREREQS) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               WS-LETTER-GRADE DELIMITED BY SIZE
+               INTO WS-OUT-LINE
+           END-STRING
+
+      * EXTEND fails with status 35 if the student doesn't have a file
+      * yet - fall back to creating one instead of stopping the run.
+      * Any other non-zero status is a real I/O problem (permissions,
+      * a locked file, and so on), not a missing file, so let it stop
+      * the run rather than silently OPEN OUTPUT-ing over the
+      * student's existing course history.
+           OPEN EXTEND INPUT-FILE
+           IF WS-TARGET-STATUS EQUAL TO "35" THEN
+               OPEN OUTPUT INPUT-FILE
+           ELSE
+               IF WS-TARGET-STATUS NOT EQUAL TO "00" THEN
+                   DISPLAY "ERROR OPENING STUDENT FILE - STATUS "
+                       WS-TARGET-STATUS
+                   STOP RUN
+               END-IF
+           END-IF
+           WRITE wsstudentchar FROM WS-OUT-LINE
+           CLOSE INPUT-FILE.
