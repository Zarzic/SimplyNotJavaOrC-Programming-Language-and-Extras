@@ -1,301 +1,965 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-      * This is a great program.
-       IDENTIFICATION DIVISION.
-           PROGRAM-ID. AUTOADVISOR.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT INPUT-FILE
-           ASSIGN TO
-           "C:\Users\remem\OneDrive\Documents\Classwork\sophomore"
-           ORGANIZATION IS LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-       FD INPUT-FILE.
-       01 wsstudentchar.
-          88 Endoffile    VALUE HIGH-VALUES.
-          02 wsstuchar    PIC X(50).
-
-       WORKING-STORAGE SECTION.
-       01 GPA PIC 999V999.
-       01 GPATRUE PIC 9V99.
-       01 credit PIC 9(5).
-       01 creditfailed PIC 9(5).
-       01 credittemp PIC 9(5).
-       01 credittemp2 PIC 9(5).
-       01 creditsuc PIC 9(5).
-       01 wsline PIC X(50).
-       01 firstblock PIC X(50).
-       01 secondblock PIC 9(1).
-       01 thirdblock PIC X(50).
-       01 fourthblock PIC X(1).
-
-       01 thirdblock2 PIC X(50).
-       01 thirdblock3 PIC X(50).
-       01 thirdblock4 PIC X(50).
-       01 thirdblock5 PIC X(50).
-       01 thirdblock6 PIC X(50).
-
-       01 thirdblock7 PIC X(5).
-       01 thirdblock8 PIC X(5).
-       01 thirdblock9 PIC X(5).
-
-       01 wstotaltable.
-           05 ws-a PIC X(50) OCCURS 50 TIMES INDEXED BY wstotaltablectr.
-       01 ctr1 PIC 9(5).
-       01 wstotaltablerealctr PIC 9(4).
-
-       01 wspretable.
-           05 ws-b PIC X(50) OCCURS 50 TIMES.
-       01 ctr2 PIC 9(5).
-       01 hourattempt PIC 9(5).
-
-       01 wsdoneclasses.
-           05 ws-c PIC X(50) OCCURS 50 TIMES INDEXED BY
-               wsdoneclassesctr.
-       01 ctr3 PIC 9(5).
-
-       01 wsprereq2.
-           05 ws-d PIC X(50) OCCURS 5 TIMES.
-       01 ctr4 PIC 9(5).
-
-       01 wsprereq3.
-           05 ws-e PIC X(50) OCCURS 3 TIMES.
-       01 ctr5 PIC 9(5).
-       01 ctr6 PIC 9(5).
-
-       01 truthtable.
-           05 ws-f PIC X(1) OCCURS 3 TIMES.
-       01 ctr7 PIC 9(5).
-
-       01 finalctr PIC 9(3).
-       01 finalctr2 PIC 9(3).
-       01 finalctr3 PIC 9(3).
-
-       01 true1 PIC 9(1).
-       01 true2 PIC X(1).
-       01 true3 PIC 9(1).
-       01 true4 PIC 9(1).
-
-       01 inblock PIC X(1).
-
-       01 countdone PIC 9(5).
-       01 pretablecount PIC 9(5).
-
-       01 ws-count PIC 9(5).
-
-       PROCEDURE DIVISION.
-       LINE_PROCESSING.
-           SET wstotaltablectr TO 1.
-      *     SET wspretablectr TO 1.
-           SET wsdoneclassesctr TO 1.
-           OPEN INPUT INPUT-FILE.
-           MOVE 1 TO finalctr, wstotaltablerealctr, pretablecount, ctr1,
-               ctr2, ctr3
-           MOVE 0.0 TO GPA.
-           PERFORM UNTIL Endoffile
-
-               READ INPUT-FILE
-                   AT END SET Endoffile TO TRUE
-               END-READ
-
-               MOVE wsstuchar TO wsline
-
-               UNSTRING wsline DELIMITED BY "|"
-                   INTO firstblock, secondblock, thirdblock,
-                       fourthblock
-               END-UNSTRING
-               MOVE firstblock TO ws-a(ctr1)
-
-               MOVE thirdblock TO ws-b(ctr2)
-
-               ADD 1 TO wstotaltablerealctr, ctr1, ctr2
-      *    This is the area handling credit amount.
-      *    This area is done.
-               ADD secondblock TO credit
-               IF fourthblock NOT EQUAL TO SPACES THEN
-                   MOVE secondblock TO credittemp
-                   IF fourthblock EQUAL TO 'A' THEN
-                       MULTIPLY credittemp BY 4 GIVING credittemp2
-                       ADD credittemp2 TO GPA GIVING GPA
-                       ADD credittemp TO creditsuc GIVING creditsuc
-                       MOVE 0 TO credittemp
-                       MOVE 0 TO credittemp2
-
-                       MOVE firstblock to ws-c(ctr3)
-                       ADD 1 TO ctr3
-                   ELSE IF fourthblock EQUAL TO 'B' THEN
-                       MULTIPLY credittemp BY 3 GIVING credittemp2
-                       ADD credittemp2 TO GPA GIVING GPA
-                       ADD credittemp TO creditsuc GIVING creditsuc
-                       MOVE 0 TO credittemp
-                       MOVE 0 TO credittemp2
-
-                       MOVE firstblock to ws-c(ctr3)
-                       ADD 1 TO ctr3
-                   ELSE IF fourthblock EQUAL TO 'C' THEN
-                       MULTIPLY credittemp BY 2 GIVING credittemp2
-                       ADD credittemp2 TO GPA GIVING GPA
-                       ADD credittemp TO creditsuc GIVING creditsuc
-                       MOVE 0 TO credittemp
-                       MOVE 0 TO credittemp2
-
-                       MOVE firstblock to ws-c(ctr3)
-                       ADD 1 TO ctr3
-                   ELSE IF fourthblock EQUAL TO 'D' THEN
-                       MULTIPLY credittemp BY 1 GIVING credittemp2
-                       ADD credittemp2 TO GPA GIVING GPA
-                       ADD credittemp TO creditsuc GIVING creditsuc
-                       MOVE 0 TO credittemp
-                       MOVE 0 TO credittemp2
-
-                       MOVE firstblock to ws-c(ctr3)
-                       ADD 1 TO ctr3
-                   ELSE
-                       MULTIPLY credittemp BY 0 GIVING credittemp2
-                       ADD credittemp2 TO GPA GIVING GPA
-                       ADD credittemp TO creditfailed GIVING
-                           creditfailed
-                       MOVE 0 TO credittemp
-                       MOVE 0 TO credittemp2
-                   END-IF
-               END-IF
-           END-PERFORM
-
-           ADD 0.0 TO GPATRUE.
-           IF (creditsuc EQUAL TO 0) AND (creditfailed EQUAL TO 0) THEN
-               CONTINUE
-           ELSE
-               ADD creditsuc TO creditfailed GIVING hourattempt
-               SUBTRACT creditsuc FROM creditfailed
-               DIVIDE GPA BY hourattempt GIVING GPATRUE
-           END-IF
-
-           DISPLAY "FILE: csmajor".
-           DISPLAY "GPA: " GPATRUE.
-           DISPLAY "HOURS ATTEMPTED: " hourattempt.
-           DISPLAY "HOURS COMPLETED: " creditsuc.
-           SUBTRACT creditsuc FROM credit GIVING credit.
-           DISPLAY "CREDIT REMAINING: " credit.
-
-           IF credit EQUAL TO 0 THEN
-               DISPLAY "NONE - CONGRATULATIONS!"
-               STOP RUN
-           ELSE
-               CONTINUE
-           END-IF
-
-           DISPLAY " ".
-           DISPLAY "POSSIBLE COURSES TO TAKE NEXT: ".
-           SUBTRACT 1 FROM ctr3.
-           PERFORM COURSE_DELETE 50 TIMES.
-
-           SET wstotaltablectr TO 1.
-           SET wsdoneclassesctr TO 1.
-
-           MOVE 1 TO finalctr2.
-           MOVE 1 TO finalctr3.
-           MOVE 'F' TO true2.
-
-           PERFORM UNTIL finalctr3 > 50
-           MOVE 'F' TO true2
-           IF ws-a(finalctr3) EQUAL TO 'X' THEN
-               ADD 1 TO finalctr3
-               ADD 1 TO finalctr2
-               CONTINUE
-           ELSE
-               UNSTRING ws-b(finalctr2) DELIMITED BY SPACE
-                   INTO thirdblock2, thirdblock3, thirdblock4,
-                   thirdblock5, thirdblock6
-               END-UNSTRING
-               MOVE 1 TO ctr4
-               MOVE thirdblock2 TO ws-d(1)
-               MOVE thirdblock3 TO ws-d(2)
-               MOVE thirdblock4 TO ws-d(3)
-               MOVE thirdblock5 TO ws-d(4)
-               MOVE thirdblock6 TO ws-d(5)
-
-               IF ((thirdblock2 EQUAL TO SPACES) AND
-                   (thirdblock3 EQUAL TO SPACES) AND
-                   (thirdblock4 EQUAL TO SPACES) AND
-                   (thirdblock5 EQUAL TO SPACES) AND
-                   (thirdblock6 EQUAL TO SPACES)) THEN
-                   MOVE 'T' TO true2
-                   CONTINUE
-               ELSE
-                   PERFORM UNTIL ctr4 > 5
-                       MOVE SPACE TO thirdblock7, thirdblock8,
-                           thirdblock9
-                       UNSTRING ws-d(ctr4) DELIMITED BY ','
-                           INTO thirdblock7, thirdblock8, thirdblock9
-                       END-UNSTRING
-                       IF ((thirdblock7 EQUAL TO SPACES) AND
-                           (thirdblock8 EQUAL TO SPACES) AND
-                           (thirdblock9 EQUAL TO SPACES)) THEN
-                           MOVE 'S' TO ws-f(1), ws-f(2), ws-f(3)
-                       ELSE
-                           MOVE 1 TO ctr5, ctr7
-                           MOVE thirdblock7 TO ws-e(1)
-                           MOVE thirdblock8 TO ws-e(2)
-                           MOVE thirdblock9 TO ws-e(3)
-                           MOVE 'F' TO ws-f(1), ws-f(2), ws-f(3)
-                           PERFORM UNTIL ctr5 > 3
-                               MOVE 1 TO ctr6
-                               PERFORM UNTIL ctr6 > ctr3
-                                   IF ws-c(ctr6) EQUAL TO ws-e(ctr5)
-                                       THEN
-                                       MOVE 'T' TO ws-f(ctr7)
-                                   END-IF
-                                   IF (ws-e(ctr5) EQUAL TO SPACES) THEN
-                                       MOVE 'T' TO ws-f(ctr7)
-                                   END-IF
-                                   ADD 1 TO ctr6
-                               END-PERFORM
-                               ADD 1 TO ctr7
-                               ADD 1 TO ctr5
-                           END-PERFORM
-                       END-IF
-                       IF ((ws-f(1) EQUAL TO 'T') AND
-                           (ws-f(2) EQUAL TO 'T')
-                       AND (ws-f(3) EQUAL TO 'T')) THEN
-                           MOVE 'T' TO true2
-                       END-IF
-                       ADD 1 TO ctr4
-                   END-PERFORM
-               END-IF
-
-               IF true2 NOT EQUAL TO 'T' THEN
-                   MOVE 'X' TO ws-a(finalctr3)
-               END-IF
-
-               ADD 1 TO finalctr3
-               ADD 1 TO finalctr2
-           END-PERFORM
-
-           MOVE 1 TO finalctr.
-           PERFORM COURSE_DISPLAY 50 TIMES.
-
-           CLOSE INPUT-FILE.
-           STOP RUN.
-
-       COURSE_DELETE.
-           SET wstotaltablectr TO 1.
-           SEARCH ws-a
-               AT END CONTINUE
-               WHEN ws-a(wstotaltablectr) EQUAL TO ws-c(finalctr)
-                   MOVE 'X' TO ws-a(wstotaltablectr)
-           END-SEARCH.
-           ADD 1 TO finalctr.
-
-       COURSE_DISPLAY.
-           IF ws-a(finalctr) EQUAL TO 'X' THEN
-               CONTINUE
-           ELSE
-               DISPLAY ws-a(finalctr)
-           END-IF.
-           ADD 1 TO finalctr.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+      * This is a great program.
+      *
+      * Modification History:
+      *   - Added MAIN_DRIVER/batch mode so a whole semester's worth of
+      *     student files can be run in one pass off a list file instead
+      *     of a single hardcoded path. LINE_PROCESSING is now performed
+      *     once per student and labels its output with the student's
+      *     actual file/ID instead of the fixed "csmajor" string.
+      *   - Added a checkpoint file so a batch run that gets interrupted
+      *     partway through a long student list can be restarted without
+      *     redoing students it already finished.
+      *   - Added a what-if GPA projection (best/worst case final GPA
+      *     for the credit remaining) alongside the normal degree audit.
+      *   - GPA-point lookup for a completed course's letter grade now
+      *     comes from the same GRADECUTOFFS copybook GRADEREPORT uses,
+      *     instead of a hardcoded A=4/B=3/C=2/D=1/F=0 chain here.
+      *   - INPUT-FILE records are now validated before they're allowed
+      *     to hit the credit/GPA totals - a bad delimiter count,
+      *     non-numeric credit hours, or an unrecognized grade letter
+      *     gets logged to an exception file with the reason instead
+      *     of silently corrupting the student's totals.
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. AUTOADVISOR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-LIST-FILE
+           ASSIGN TO DYNAMIC
+           ws-batch-list-name
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-list-status.
+
+           SELECT INPUT-FILE
+           ASSIGN TO DYNAMIC
+           ws-input-filename
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-input-status.
+
+           SELECT AUDIT-REPORT
+           ASSIGN TO "AUDITRPT.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-audit-status.
+
+      * Batch restart checkpoint - how many students on the current
+      * list file have already completed successfully.
+           SELECT CHECKPOINT-FILE
+           ASSIGN TO "AACKPT.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-ckpt-status.
+
+      * Malformed INPUT-FILE records - raw line plus why it was
+      * rejected, so a bad data-entry line is visible instead of
+      * silently corrupting a student's totals.
+           SELECT EXCEPTION-FILE
+           ASSIGN TO "AAEXCP.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-excp-status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-LIST-FILE.
+       01 wsbatchline               PIC X(100).
+
+       FD INPUT-FILE.
+       01 wsstudentchar.
+          88 Endoffile    VALUE HIGH-VALUES.
+          02 wsstuchar    PIC X(50).
+
+      * Archived degree-audit output - one line per DISPLAY the advisor
+      * already sees, so a run's results survive after the screen scrolls.
+       FD AUDIT-REPORT.
+       01 audit-line                PIC X(150).
+
+      * Batch restart checkpoint - how many students on the list are
+      * fully done, plus (when a run is interrupted partway through a
+      * student's own course-history file) enough of that student's
+      * in-flight totals and course tables to pick back up mid-file
+      * instead of reprocessing the whole thing from record 1.
+       FD CHECKPOINT-FILE.
+       01 ckpt-record.
+           05 ckpt-students-done      PIC 9(5).
+           05 ckpt-inflight-line      PIC 9(5).
+           05 ckpt-file-linenum       PIC 9(5).
+           05 ckpt-credit             PIC 9(5).
+           05 ckpt-creditfailed       PIC 9(5).
+           05 ckpt-creditsuc          PIC 9(5).
+           05 ckpt-gpa                PIC 999V999.
+           05 ckpt-ctr1               PIC 9(5).
+           05 ckpt-ctr2               PIC 9(5).
+           05 ckpt-ctr3               PIC 9(5).
+           05 ckpt-tottablectr        PIC 9(4).
+           05 ckpt-reject-count       PIC 9(5).
+           05 ckpt-exception-count    PIC 9(5).
+           05 ckpt-wstotaltable       PIC X(2500).
+           05 ckpt-wspretable         PIC X(2500).
+           05 ckpt-wsdoneclasses      PIC X(2500).
+
+      * Malformed-record exception log.
+       FD EXCEPTION-FILE.
+       01 exception-line            PIC X(150).
+
+       WORKING-STORAGE SECTION.
+       01 GPA PIC 999V999.
+       01 GPATRUE PIC 9V99.
+       01 credit PIC 9(5).
+       01 creditfailed PIC 9(5).
+       01 credittemp PIC 9(5).
+       01 credittemp2 PIC 9(5).
+       01 creditsuc PIC 9(5).
+       01 wsline PIC X(50).
+       01 firstblock PIC X(50).
+       01 secondblock PIC 9(1).
+       01 thirdblock PIC X(50).
+       01 fourthblock PIC X(1).
+
+       01 thirdblock2 PIC X(50).
+       01 thirdblock3 PIC X(50).
+       01 thirdblock4 PIC X(50).
+       01 thirdblock5 PIC X(50).
+       01 thirdblock6 PIC X(50).
+
+       01 thirdblock7 PIC X(5).
+       01 thirdblock8 PIC X(5).
+       01 thirdblock9 PIC X(5).
+
+       01 wstotaltable.
+           05 ws-a PIC X(50) OCCURS 50 TIMES INDEXED BY wstotaltablectr.
+       01 ctr1 PIC 9(5).
+       01 wstotaltablerealctr PIC 9(4).
+
+       01 wspretable.
+           05 ws-b PIC X(50) OCCURS 50 TIMES.
+       01 ctr2 PIC 9(5).
+       01 hourattempt PIC 9(5).
+
+       01 wsdoneclasses.
+           05 ws-c PIC X(50) OCCURS 50 TIMES INDEXED BY
+               wsdoneclassesctr.
+       01 ctr3 PIC 9(5).
+
+       01 wsprereq2.
+           05 ws-d PIC X(50) OCCURS 5 TIMES.
+       01 ctr4 PIC 9(5).
+
+       01 wsprereq3.
+           05 ws-e PIC X(50) OCCURS 3 TIMES.
+       01 ctr5 PIC 9(5).
+       01 ctr6 PIC 9(5).
+
+       01 truthtable.
+           05 ws-f PIC X(1) OCCURS 3 TIMES.
+       01 ctr7 PIC 9(5).
+
+       01 finalctr PIC 9(3).
+       01 finalctr2 PIC 9(3).
+       01 finalctr3 PIC 9(3).
+
+       01 true1 PIC 9(1).
+       01 true2 PIC X(1).
+       01 true3 PIC 9(1).
+       01 true4 PIC 9(1).
+
+       01 inblock PIC X(1).
+
+       01 countdone PIC 9(5).
+       01 pretablecount PIC 9(5).
+
+       01 ws-count PIC 9(5).
+
+      * Batch driver items - the student list file being processed,
+      * the current student's input file/ID, and the end-of-list flag.
+       01 ws-batch-list-name         PIC X(100).
+       01 ws-input-filename          PIC X(100).
+       01 ws-student-id              PIC X(100).
+       01 ws-batch-eof               PIC X(1) VALUE 'N'.
+           88 batch-end-of-file      VALUE 'Y'.
+
+      * Overflow-guard items for the fixed OCCURS 50/5/3 tables -
+      * a record that would run past a table's capacity is rejected
+      * and reported instead of silently overwriting/truncating.
+       01 ws-reject-count            PIC 9(5) VALUE 0.
+       01 ws-reject-count-snapshot   PIC 9(5) VALUE 0.
+       01 ws-unstr-ptr               PIC 9(3).
+       01 ws-unstr-ptr2              PIC 9(3).
+
+      * Set when a course's own OR-group/AND-group prereq text ran
+      * past the ws-d/ws-e tables' capacity, so the truncated leftover
+      * can't be trusted to decide eligibility either way - the course
+      * is left off "POSSIBLE COURSES TO TAKE NEXT" instead of risking
+      * a wrong yes/no off partial prereq data.
+       01 ws-prereq-overflow         PIC X(1).
+
+      * Degree-audit output line - edited copies of the numbers already
+      * DISPLAYed, so AUDIT-REPORT reads the same as the terminal output.
+       01 ws-audit-gpa               PIC ZZ9.99.
+       01 ws-audit-hours-att         PIC ZZZZ9.
+       01 ws-audit-hours-comp        PIC ZZZZ9.
+       01 ws-audit-credit-rem        PIC ZZZZ9.
+       01 ws-audit-rejects           PIC ZZZZ9.
+
+      * Batch restart checkpoint items.
+       01 ws-ckpt-status             PIC X(2).
+       01 ws-audit-status            PIC X(2).
+       01 ws-excp-status             PIC X(2).
+       01 ws-list-status             PIC X(2).
+       01 ws-input-status            PIC X(2).
+       01 ws-checkpoint-count        PIC 9(5) VALUE 0.
+       01 ws-batch-line-num          PIC 9(5) VALUE 0.
+       01 ws-file-line-num           PIC 9(5) VALUE 0.
+
+      * Mid-file resume snapshot loaded off the checkpoint file at
+      * startup - which student's list line was still in flight when
+      * an earlier run got interrupted, how far into that student's
+      * own course-history file it had gotten, and the running totals/
+      * course tables as of that point. LINE_PROCESSING restores these
+      * instead of starting the file over from record 1 when it's
+      * asked to process that same student again.
+       01 ws-ckpt-inflight-line      PIC 9(5) VALUE 0.
+       01 ws-ckpt-file-linenum       PIC 9(5) VALUE 0.
+       01 ws-ckpt-credit             PIC 9(5) VALUE 0.
+       01 ws-ckpt-creditfailed       PIC 9(5) VALUE 0.
+       01 ws-ckpt-creditsuc          PIC 9(5) VALUE 0.
+       01 ws-ckpt-gpa                PIC 999V999 VALUE 0.
+       01 ws-ckpt-ctr1               PIC 9(5) VALUE 0.
+       01 ws-ckpt-ctr2               PIC 9(5) VALUE 0.
+       01 ws-ckpt-ctr3               PIC 9(5) VALUE 0.
+       01 ws-ckpt-tottablectr        PIC 9(4) VALUE 0.
+       01 ws-ckpt-reject-count       PIC 9(5) VALUE 0.
+       01 ws-ckpt-exception-count    PIC 9(5) VALUE 0.
+       01 ws-ckpt-wstotaltable       PIC X(2500) VALUE SPACES.
+       01 ws-ckpt-wspretable         PIC X(2500) VALUE SPACES.
+       01 ws-ckpt-wsdoneclasses      PIC X(2500) VALUE SPACES.
+
+      * What-if GPA projection items - best/worst case final GPA if
+      * the credit remaining finishes out all A's or all D's.
+       01 ws-proj-best-points        PIC 999V999.
+       01 ws-proj-worst-points       PIC 999V999.
+       01 ws-proj-hours              PIC 9(5).
+       01 ws-bestgpa                 PIC 9V99.
+       01 ws-worstgpa                PIC 9V99.
+       01 ws-audit-bestgpa           PIC Z9.99.
+       01 ws-audit-worstgpa          PIC Z9.99.
+
+      * Letter-grade-to-GPA-point lookup shared with GRADEREPORT.
+       COPY GRADECUTOFFS.
+       01 ws-grade-found              PIC X(1).
+
+      * Malformed-record validation items.
+      * Widened past secondblock's own PIC 9(1) so a multi-digit
+      * credit-hours typo shows up whole here instead of getting cut
+      * down to one character before VALIDATE-RECORD ever sees it.
+       01 ws-secondblock-wide        PIC X(5).
+       01 ws-pipe-count              PIC 9(3).
+       01 ws-record-bad              PIC X(1).
+       01 ws-reject-reason           PIC X(50).
+       01 ws-exception-count         PIC 9(5) VALUE 0.
+       01 ws-audit-exceptions        PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN_DRIVER.
+           DISPLAY "ENTER STUDENT LIST FILE: ".
+           ACCEPT ws-batch-list-name.
+           PERFORM CHECKPOINT-LOAD.
+
+      * A missing/unreadable list file means there is nothing to
+      * batch - fail with a clear message instead of letting the
+      * runtime abend with a raw file-status error and no explanation.
+           OPEN INPUT STUDENT-LIST-FILE.
+           IF ws-list-status NOT EQUAL TO "00" THEN
+               DISPLAY "ERROR OPENING STUDENT LIST FILE - STATUS "
+                   ws-list-status
+               STOP RUN
+           END-IF.
+
+      * A resumed run (a prior completed student, or a student that was
+      * still in flight when an earlier run got interrupted) appends
+      * to the same AUDIT-REPORT/EXCEPTION-FILE the interrupted run was
+      * writing so already-completed students' output survives; a
+      * fresh run starts both files over. EXTEND fails with status 35
+      * if the file doesn't exist yet, so fall back to OUTPUT only for
+      * that specific status, the same way GradeBridge's own EXTEND
+      * fallback is narrowed to 35 rather than "anything not 00" -
+      * any other bad status is a real I/O problem, not a missing
+      * file, and shouldn't be papered over by truncating a prior run's
+      * archived output.
+           IF (ws-checkpoint-count > 0) OR (ws-ckpt-inflight-line > 0)
+               THEN
+               OPEN EXTEND AUDIT-REPORT
+               IF ws-audit-status EQUAL TO "35" THEN
+                   OPEN OUTPUT AUDIT-REPORT
+               ELSE
+                   IF ws-audit-status NOT EQUAL TO "00" THEN
+                       DISPLAY "ERROR OPENING AUDIT-REPORT - STATUS "
+                           ws-audit-status
+                       STOP RUN
+                   END-IF
+               END-IF
+               OPEN EXTEND EXCEPTION-FILE
+               IF ws-excp-status EQUAL TO "35" THEN
+                   OPEN OUTPUT EXCEPTION-FILE
+               ELSE
+                   IF ws-excp-status NOT EQUAL TO "00" THEN
+                       DISPLAY "ERROR OPENING EXCEPTION-FILE - STATUS "
+                           ws-excp-status
+                       STOP RUN
+                   END-IF
+               END-IF
+           ELSE
+               OPEN OUTPUT AUDIT-REPORT
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF.
+
+           PERFORM UNTIL batch-end-of-file
+               READ STUDENT-LIST-FILE INTO wsbatchline
+                   AT END SET batch-end-of-file TO TRUE
+               END-READ
+               IF NOT batch-end-of-file THEN
+                   ADD 1 TO ws-batch-line-num
+                   IF ws-batch-line-num > ws-checkpoint-count THEN
+                       MOVE wsbatchline TO ws-input-filename
+                       MOVE wsbatchline TO ws-student-id
+                       PERFORM LINE_PROCESSING THRU LINE_PROCESSING-EXIT
+                       PERFORM CHECKPOINT-SAVE
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE STUDENT-LIST-FILE.
+           CLOSE AUDIT-REPORT.
+           CLOSE EXCEPTION-FILE.
+           PERFORM CHECKPOINT-RESET.
+           STOP RUN.
+
+      * Read how many students on this list already completed, and
+      * whether one more was still in flight mid-file, on a prior,
+      * interrupted run - so LINE_PROCESSING can either skip a
+      * finished student entirely or pick an in-flight one back up
+      * where it left off instead of redoing it from record 1. No
+      * checkpoint file yet just means a fresh run.
+       CHECKPOINT-LOAD.
+           MOVE 0 TO ws-checkpoint-count.
+           MOVE 0 TO ws-ckpt-inflight-line.
+           MOVE 0 TO ws-ckpt-file-linenum.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF ws-ckpt-status EQUAL TO "00" THEN
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+               END-READ
+               IF ws-ckpt-status EQUAL TO "00" THEN
+                   MOVE ckpt-students-done TO ws-checkpoint-count
+                   MOVE ckpt-inflight-line TO ws-ckpt-inflight-line
+                   MOVE ckpt-file-linenum TO ws-ckpt-file-linenum
+                   MOVE ckpt-credit TO ws-ckpt-credit
+                   MOVE ckpt-creditfailed TO ws-ckpt-creditfailed
+                   MOVE ckpt-creditsuc TO ws-ckpt-creditsuc
+                   MOVE ckpt-gpa TO ws-ckpt-gpa
+                   MOVE ckpt-ctr1 TO ws-ckpt-ctr1
+                   MOVE ckpt-ctr2 TO ws-ckpt-ctr2
+                   MOVE ckpt-ctr3 TO ws-ckpt-ctr3
+                   MOVE ckpt-tottablectr TO ws-ckpt-tottablectr
+                   MOVE ckpt-reject-count TO ws-ckpt-reject-count
+                   MOVE ckpt-exception-count TO ws-ckpt-exception-count
+                   MOVE ckpt-wstotaltable TO ws-ckpt-wstotaltable
+                   MOVE ckpt-wspretable TO ws-ckpt-wspretable
+                   MOVE ckpt-wsdoneclasses TO ws-ckpt-wsdoneclasses
+               END-IF
+               CLOSE CHECKPOINT-FILE
+               IF ws-checkpoint-count > 0 THEN
+                   DISPLAY "RESUMING BATCH - SKIPPING FIRST "
+                       ws-checkpoint-count " ALREADY-PROCESSED "
+                       "STUDENT(S)"
+               END-IF
+               IF ws-ckpt-inflight-line > 0 THEN
+                   DISPLAY "RESUMING STUDENT ON LIST LINE "
+                       ws-ckpt-inflight-line " AT COURSE RECORD "
+                       ws-ckpt-file-linenum
+               END-IF
+           END-IF.
+
+      * Record this student as done, and clear any in-flight snapshot,
+      * so a rerun after an interruption picks up on the next student
+      * instead of starting over.
+       CHECKPOINT-SAVE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE ws-batch-line-num TO ckpt-students-done.
+           MOVE 0 TO ckpt-inflight-line.
+           MOVE 0 TO ckpt-file-linenum.
+           MOVE 0 TO ckpt-credit, ckpt-creditfailed, ckpt-creditsuc.
+           MOVE 0 TO ckpt-gpa.
+           MOVE 0 TO ckpt-ctr1, ckpt-ctr2, ckpt-ctr3, ckpt-tottablectr.
+           MOVE 0 TO ckpt-reject-count, ckpt-exception-count.
+           MOVE SPACES TO ckpt-wstotaltable, ckpt-wspretable,
+               ckpt-wsdoneclasses.
+           WRITE ckpt-record.
+           CLOSE CHECKPOINT-FILE.
+           MOVE ws-batch-line-num TO ws-checkpoint-count.
+
+      * Record how far LINE_PROCESSING has gotten into the current
+      * student's own course-history file - the running totals and
+      * course tables as of the last record read - so an interruption
+      * partway through one student's (potentially large) file loses
+      * at most the one record in flight, not the whole file.
+       CHECKPOINT-SAVE-PROGRESS.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE ws-checkpoint-count TO ckpt-students-done.
+           MOVE ws-batch-line-num TO ckpt-inflight-line.
+           MOVE ws-file-line-num TO ckpt-file-linenum.
+           MOVE credit TO ckpt-credit.
+           MOVE creditfailed TO ckpt-creditfailed.
+           MOVE creditsuc TO ckpt-creditsuc.
+           MOVE GPA TO ckpt-gpa.
+           MOVE ctr1 TO ckpt-ctr1.
+           MOVE ctr2 TO ckpt-ctr2.
+           MOVE ctr3 TO ckpt-ctr3.
+           MOVE wstotaltablerealctr TO ckpt-tottablectr.
+           MOVE ws-reject-count TO ckpt-reject-count.
+           MOVE ws-exception-count TO ckpt-exception-count.
+           MOVE wstotaltable TO ckpt-wstotaltable.
+           MOVE wspretable TO ckpt-wspretable.
+           MOVE wsdoneclasses TO ckpt-wsdoneclasses.
+           WRITE ckpt-record.
+           CLOSE CHECKPOINT-FILE.
+
+      * The whole list finished clean - clear the checkpoint so the
+      * next batch run (a new list, or this one rerun later) starts
+      * from the beginning instead of skipping everything.
+       CHECKPOINT-RESET.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE 0 TO ckpt-students-done.
+           MOVE 0 TO ckpt-inflight-line.
+           MOVE 0 TO ckpt-file-linenum.
+           MOVE 0 TO ckpt-credit, ckpt-creditfailed, ckpt-creditsuc.
+           MOVE 0 TO ckpt-gpa.
+           MOVE 0 TO ckpt-ctr1, ckpt-ctr2, ckpt-ctr3, ckpt-tottablectr.
+           MOVE 0 TO ckpt-reject-count, ckpt-exception-count.
+           MOVE SPACES TO ckpt-wstotaltable, ckpt-wspretable,
+               ckpt-wsdoneclasses.
+           WRITE ckpt-record.
+           CLOSE CHECKPOINT-FILE.
+           MOVE 0 TO ws-checkpoint-count.
+
+      * Reposition a resumed student's own course-history file past
+      * the records a prior run already folded into the restored
+      * totals/tables, so re-reading picks up right after them.
+       SKIP-CHECKPOINTED-RECORDS.
+           READ INPUT-FILE
+               AT END SET Endoffile TO TRUE
+           END-READ.
+
+       LINE_PROCESSING.
+           SET wstotaltablectr TO 1.
+      *     SET wspretablectr TO 1.
+           SET wsdoneclassesctr TO 1.
+           MOVE SPACES TO wstotaltable, wspretable, wsdoneclasses.
+           MOVE SPACES TO wsprereq2, wsprereq3, truthtable.
+      * A student whose list line matches the in-flight line saved by
+      * an earlier interrupted run picks its tables and counters back
+      * up from the checkpoint instead of starting the file over; any
+      * other student (including one whose own earlier attempt never
+      * got a checkpoint written) starts fresh as always.
+           IF (ws-batch-line-num EQUAL TO ws-ckpt-inflight-line) AND
+               (ws-ckpt-inflight-line > 0) THEN
+               DISPLAY "RESUMING THIS STUDENT AT COURSE RECORD "
+                   ws-ckpt-file-linenum
+               MOVE ws-ckpt-wstotaltable TO wstotaltable
+               MOVE ws-ckpt-wspretable TO wspretable
+               MOVE ws-ckpt-wsdoneclasses TO wsdoneclasses
+               MOVE ws-ckpt-file-linenum TO ws-file-line-num
+               MOVE 1 TO finalctr, pretablecount
+               MOVE ws-ckpt-ctr1 TO ctr1
+               MOVE ws-ckpt-ctr2 TO ctr2
+               MOVE ws-ckpt-ctr3 TO ctr3
+               MOVE ws-ckpt-tottablectr TO wstotaltablerealctr
+               MOVE ws-ckpt-credit TO credit
+               MOVE ws-ckpt-creditfailed TO creditfailed
+               MOVE ws-ckpt-creditsuc TO creditsuc
+               MOVE ws-ckpt-gpa TO GPA
+               MOVE ws-ckpt-reject-count TO ws-reject-count
+               MOVE ws-ckpt-exception-count TO ws-exception-count
+               MOVE 0 TO credittemp, credittemp2, hourattempt
+               MOVE 0 TO ws-ckpt-inflight-line
+           ELSE
+               MOVE 1 TO finalctr, wstotaltablerealctr, pretablecount,
+                   ctr1, ctr2, ctr3
+               MOVE 0 TO credit, creditfailed, creditsuc, credittemp,
+                   credittemp2, hourattempt, ws-reject-count,
+                   ws-exception-count
+               MOVE 0.0 TO GPA
+               MOVE 0 TO ws-file-line-num
+           END-IF.
+           OPEN INPUT INPUT-FILE.
+
+      * A missing/typo'd student file used to abend the whole batch
+      * with a raw runtime error, which also meant no checkpoint got
+      * written and a retry hit the same bad entry forever. Log it as
+      * an exception instead and move on to the next student on the
+      * list - CHECKPOINT-SAVE still runs for this list line right
+      * after LINE_PROCESSING-EXIT, so the batch doesn't get stuck.
+           IF ws-input-status NOT EQUAL TO "00" THEN
+               DISPLAY "STUDENT FILE COULD NOT BE OPENED - STATUS "
+                   ws-input-status ": " ws-student-id
+               MOVE SPACES TO audit-line
+               STRING "STUDENT FILE COULD NOT BE OPENED - STATUS "
+                   DELIMITED BY SIZE
+                   ws-input-status DELIMITED BY SIZE
+                   " - " DELIMITED BY SIZE
+                   FUNCTION TRIM(ws-student-id) DELIMITED BY SIZE
+                   INTO audit-line
+               END-STRING
+               WRITE audit-line
+               ADD 1 TO ws-exception-count
+               MOVE SPACES TO exception-line
+               STRING FUNCTION TRIM(ws-student-id) DELIMITED BY SIZE
+                   " - STUDENT FILE COULD NOT BE OPENED, STATUS "
+                   DELIMITED BY SIZE
+                   ws-input-status DELIMITED BY SIZE
+                   INTO exception-line
+               END-STRING
+               WRITE exception-line
+               GO TO LINE_PROCESSING-EXIT
+           END-IF.
+
+           MOVE SPACES TO wsstudentchar.
+           IF ws-file-line-num > 0 THEN
+               PERFORM SKIP-CHECKPOINTED-RECORDS ws-file-line-num TIMES
+           END-IF.
+           PERFORM UNTIL Endoffile
+
+               READ INPUT-FILE
+                   AT END SET Endoffile TO TRUE
+               END-READ
+
+               IF NOT Endoffile THEN
+               ADD 1 TO ws-file-line-num
+               MOVE wsstuchar TO wsline
+
+               UNSTRING wsline DELIMITED BY "|"
+                   INTO firstblock, ws-secondblock-wide, thirdblock,
+                       fourthblock
+               END-UNSTRING
+
+               PERFORM VALIDATE-RECORD
+
+               IF ws-record-bad EQUAL TO 'Y' THEN
+                   PERFORM LOG-EXCEPTION
+               ELSE
+               MOVE ws-secondblock-wide(1:1) TO secondblock
+               IF ctr1 > 50 THEN
+                   DISPLAY "RECORD REJECTED - COURSE TABLE FULL (50): "
+                       firstblock
+                   ADD 1 TO ws-reject-count
+               ELSE
+               IF (fourthblock NOT EQUAL TO SPACES) AND (ctr3 > 50) THEN
+                   DISPLAY
+                       "RECORD REJECTED - COMPLETED COURSE TABLE FULL"
+                       " (50): " firstblock
+                   ADD 1 TO ws-reject-count
+               ELSE
+               MOVE firstblock TO ws-a(ctr1)
+
+               MOVE thirdblock TO ws-b(ctr2)
+
+               ADD 1 TO wstotaltablerealctr, ctr1, ctr2
+      *    This is the area handling credit amount.
+      *    This area is done.
+               ADD secondblock TO credit
+               IF fourthblock NOT EQUAL TO SPACES THEN
+                   MOVE secondblock TO credittemp
+                   MOVE 0 TO credittemp2
+                   MOVE 'N' TO ws-grade-found
+                   SET GP-IDX TO 1
+                   SEARCH GP-ENTRY
+                       AT END CONTINUE
+                       WHEN GP-LETTER(GP-IDX) EQUAL TO fourthblock
+                           MULTIPLY credittemp BY GP-POINTS(GP-IDX)
+                               GIVING credittemp2
+                           MOVE 'Y' TO ws-grade-found
+                   END-SEARCH
+                   ADD credittemp2 TO GPA GIVING GPA
+                   IF (ws-grade-found EQUAL TO 'Y') AND
+                       (fourthblock NOT EQUAL TO 'F') THEN
+                       ADD credittemp TO creditsuc GIVING creditsuc
+                       MOVE firstblock to ws-c(ctr3)
+                       ADD 1 TO ctr3
+                   ELSE
+                       ADD credittemp TO creditfailed GIVING
+                           creditfailed
+                   END-IF
+                   MOVE 0 TO credittemp
+                   MOVE 0 TO credittemp2
+               END-IF
+               END-IF
+               END-IF
+               END-IF
+               PERFORM CHECKPOINT-SAVE-PROGRESS
+               END-IF
+           END-PERFORM
+
+           ADD 0.0 TO GPATRUE.
+           IF (creditsuc EQUAL TO 0) AND (creditfailed EQUAL TO 0) THEN
+               CONTINUE
+           ELSE
+               ADD creditsuc TO creditfailed GIVING hourattempt
+               SUBTRACT creditsuc FROM creditfailed
+               DIVIDE GPA BY hourattempt GIVING GPATRUE
+           END-IF
+
+           MOVE GPATRUE TO ws-audit-gpa.
+           MOVE hourattempt TO ws-audit-hours-att.
+           MOVE creditsuc TO ws-audit-hours-comp.
+
+           DISPLAY "FILE: " ws-student-id.
+           MOVE SPACES TO audit-line.
+           STRING "FILE: " ws-student-id DELIMITED BY SIZE
+               INTO audit-line
+           END-STRING.
+           WRITE audit-line.
+
+           DISPLAY "GPA: " GPATRUE.
+           MOVE SPACES TO audit-line.
+           STRING "GPA: " ws-audit-gpa DELIMITED BY SIZE
+               INTO audit-line
+           END-STRING.
+           WRITE audit-line.
+
+           DISPLAY "HOURS ATTEMPTED: " hourattempt.
+           MOVE SPACES TO audit-line.
+           STRING "HOURS ATTEMPTED: " ws-audit-hours-att
+               DELIMITED BY SIZE INTO audit-line
+           END-STRING.
+           WRITE audit-line.
+
+           DISPLAY "HOURS COMPLETED: " creditsuc.
+           MOVE SPACES TO audit-line.
+           STRING "HOURS COMPLETED: " ws-audit-hours-comp
+               DELIMITED BY SIZE INTO audit-line
+           END-STRING.
+           WRITE audit-line.
+
+           SUBTRACT creditsuc FROM credit GIVING credit.
+           MOVE credit TO ws-audit-credit-rem.
+           DISPLAY "CREDIT REMAINING: " credit.
+           MOVE SPACES TO audit-line.
+           STRING "CREDIT REMAINING: " ws-audit-credit-rem
+               DELIMITED BY SIZE INTO audit-line
+           END-STRING.
+           WRITE audit-line.
+
+           IF ws-reject-count > 0 THEN
+               DISPLAY "RECORDS REJECTED FOR OVERFLOW: " ws-reject-count
+               MOVE ws-reject-count TO ws-audit-rejects
+               MOVE SPACES TO audit-line
+               STRING "RECORDS REJECTED FOR OVERFLOW: " ws-audit-rejects
+                   DELIMITED BY SIZE INTO audit-line
+               END-STRING
+               WRITE audit-line
+           END-IF.
+
+           IF ws-exception-count > 0 THEN
+               DISPLAY "RECORDS REJECTED FOR MALFORMED DATA: "
+                   ws-exception-count
+               MOVE ws-exception-count TO ws-audit-exceptions
+               MOVE SPACES TO audit-line
+               STRING "RECORDS REJECTED FOR MALFORMED DATA: "
+                   ws-audit-exceptions DELIMITED BY SIZE
+                   INTO audit-line
+               END-STRING
+               WRITE audit-line
+           END-IF.
+
+           IF credit > 0 THEN
+               PERFORM WHATIF-PROJECTION
+           END-IF.
+
+           IF credit EQUAL TO 0 THEN
+               DISPLAY "NONE - CONGRATULATIONS!"
+               MOVE "NONE - CONGRATULATIONS!" TO audit-line
+               WRITE audit-line
+               MOVE SPACES TO audit-line
+               WRITE audit-line
+               GO TO LINE_PROCESSING-EXIT
+           ELSE
+               CONTINUE
+           END-IF
+
+           DISPLAY " ".
+           DISPLAY "POSSIBLE COURSES TO TAKE NEXT: ".
+           MOVE SPACES TO audit-line.
+           WRITE audit-line.
+           MOVE "POSSIBLE COURSES TO TAKE NEXT: " TO audit-line.
+           WRITE audit-line.
+           SUBTRACT 1 FROM ctr3.
+           PERFORM COURSE_DELETE 50 TIMES.
+
+           SET wstotaltablectr TO 1.
+           SET wsdoneclassesctr TO 1.
+
+           MOVE 1 TO finalctr2.
+           MOVE 1 TO finalctr3.
+           MOVE 'F' TO true2.
+
+      * The reject-count summary already printed above only covers
+      * ctr1/ctr3 table overflow found while reading the file - a
+      * course's own OR-group/AND-group prereq text can still overflow
+      * ws-d/ws-e right here in the eligibility pass below, so take a
+      * snapshot now and report the difference once the pass is done.
+           MOVE ws-reject-count TO ws-reject-count-snapshot.
+
+           PERFORM UNTIL finalctr3 > 50
+           MOVE 'F' TO true2
+           MOVE 'N' TO ws-prereq-overflow
+           IF ws-a(finalctr3) EQUAL TO 'X' THEN
+               ADD 1 TO finalctr3
+               ADD 1 TO finalctr2
+               CONTINUE
+           ELSE
+               MOVE 1 TO ws-unstr-ptr
+               UNSTRING ws-b(finalctr2) DELIMITED BY SPACE
+                   INTO thirdblock2, thirdblock3, thirdblock4,
+                   thirdblock5, thirdblock6
+                   WITH POINTER ws-unstr-ptr
+               END-UNSTRING
+               IF (ws-unstr-ptr <= 50) AND
+                   (ws-b(finalctr2)(ws-unstr-ptr:) NOT EQUAL TO SPACES)
+                   THEN
+                   DISPLAY "PREREQ OR-GROUP TABLE FULL (5) FOR: "
+                       ws-a(finalctr3)
+                   MOVE SPACES TO audit-line
+                   STRING "PREREQ OR-GROUP TABLE FULL (5) FOR: "
+                       DELIMITED BY SIZE
+                       ws-a(finalctr3) DELIMITED BY SIZE
+                       INTO audit-line
+                   END-STRING
+                   WRITE audit-line
+                   ADD 1 TO ws-reject-count
+                   MOVE 'Y' TO ws-prereq-overflow
+               END-IF
+               MOVE 1 TO ctr4
+               MOVE thirdblock2 TO ws-d(1)
+               MOVE thirdblock3 TO ws-d(2)
+               MOVE thirdblock4 TO ws-d(3)
+               MOVE thirdblock5 TO ws-d(4)
+               MOVE thirdblock6 TO ws-d(5)
+
+               IF ((thirdblock2 EQUAL TO SPACES) AND
+                   (thirdblock3 EQUAL TO SPACES) AND
+                   (thirdblock4 EQUAL TO SPACES) AND
+                   (thirdblock5 EQUAL TO SPACES) AND
+                   (thirdblock6 EQUAL TO SPACES)) THEN
+                   MOVE 'T' TO true2
+                   CONTINUE
+               ELSE
+                   PERFORM UNTIL ctr4 > 5
+                       MOVE SPACE TO thirdblock7, thirdblock8,
+                           thirdblock9
+                       MOVE 1 TO ws-unstr-ptr2
+                       UNSTRING ws-d(ctr4) DELIMITED BY ','
+                           INTO thirdblock7, thirdblock8, thirdblock9
+                           WITH POINTER ws-unstr-ptr2
+                       END-UNSTRING
+                       IF (ws-unstr-ptr2 <= 50) AND
+                           (ws-d(ctr4)(ws-unstr-ptr2:) NOT EQUAL TO
+                           SPACES) THEN
+                           DISPLAY
+                               "PREREQ AND-GROUP TABLE FULL (3) FOR: "
+                               ws-a(finalctr3)
+                           MOVE SPACES TO audit-line
+                           STRING
+                               "PREREQ AND-GROUP TABLE FULL (3) FOR: "
+                               DELIMITED BY SIZE
+                               ws-a(finalctr3) DELIMITED BY SIZE
+                               INTO audit-line
+                           END-STRING
+                           WRITE audit-line
+                           ADD 1 TO ws-reject-count
+                           MOVE 'Y' TO ws-prereq-overflow
+                       END-IF
+                       IF ((thirdblock7 EQUAL TO SPACES) AND
+                           (thirdblock8 EQUAL TO SPACES) AND
+                           (thirdblock9 EQUAL TO SPACES)) THEN
+                           MOVE 'S' TO ws-f(1), ws-f(2), ws-f(3)
+                       ELSE
+                           MOVE 1 TO ctr5, ctr7
+                           MOVE thirdblock7 TO ws-e(1)
+                           MOVE thirdblock8 TO ws-e(2)
+                           MOVE thirdblock9 TO ws-e(3)
+                           MOVE 'F' TO ws-f(1), ws-f(2), ws-f(3)
+                           PERFORM UNTIL ctr5 > 3
+                               MOVE 1 TO ctr6
+                               PERFORM UNTIL ctr6 > ctr3
+                                   IF ws-c(ctr6) EQUAL TO ws-e(ctr5)
+                                       THEN
+                                       MOVE 'T' TO ws-f(ctr7)
+                                   END-IF
+                                   IF (ws-e(ctr5) EQUAL TO SPACES) THEN
+                                       MOVE 'T' TO ws-f(ctr7)
+                                   END-IF
+                                   ADD 1 TO ctr6
+                               END-PERFORM
+                               ADD 1 TO ctr7
+                               ADD 1 TO ctr5
+                           END-PERFORM
+                       END-IF
+                       IF ((ws-f(1) EQUAL TO 'T') AND
+                           (ws-f(2) EQUAL TO 'T')
+                       AND (ws-f(3) EQUAL TO 'T')) THEN
+                           MOVE 'T' TO true2
+                       END-IF
+                       ADD 1 TO ctr4
+                   END-PERFORM
+               END-IF
+
+               IF (true2 NOT EQUAL TO 'T') OR
+                   (ws-prereq-overflow EQUAL TO 'Y') THEN
+                   MOVE 'X' TO ws-a(finalctr3)
+               END-IF
+
+               ADD 1 TO finalctr3
+               ADD 1 TO finalctr2
+           END-PERFORM
+
+      * The pre-loop overflow summary above can't see prereq-table
+      * overflows found only just now, in the eligibility pass - report
+      * the difference here so AUDIT-REPORT still shows the full count.
+           IF ws-reject-count > ws-reject-count-snapshot THEN
+               SUBTRACT ws-reject-count-snapshot FROM ws-reject-count
+                   GIVING ws-audit-rejects
+               DISPLAY "PREREQ TABLE OVERFLOW DURING ELIGIBILITY CHK: "
+                   ws-audit-rejects
+               MOVE SPACES TO audit-line
+               STRING "PREREQ TABLE OVERFLOW DURING ELIGIBILITY CHK: "
+                   ws-audit-rejects DELIMITED BY SIZE
+                   INTO audit-line
+               END-STRING
+               WRITE audit-line
+           END-IF.
+
+           MOVE 1 TO finalctr.
+           PERFORM COURSE_DISPLAY 50 TIMES.
+           MOVE SPACES TO audit-line.
+           WRITE audit-line.
+
+           GO TO LINE_PROCESSING-EXIT.
+
+       LINE_PROCESSING-EXIT.
+           CLOSE INPUT-FILE.
+
+      *****************************************************************
+      * VALIDATE-RECORD
+      * Checks an UNSTRUNG INPUT-FILE line before it's allowed to
+      * touch the credit/GPA totals: the record has to split into
+      * exactly the four pipe-delimited fields the rest of LINE_
+      * PROCESSING assumes, the credit-hours field has to actually be
+      * numeric, and the grade field has to be one AUTOADVISOR knows
+      * how to score. ws-record-bad/ws-reject-reason are read back by
+      * LINE_PROCESSING right after this returns.
+      *****************************************************************
+       VALIDATE-RECORD.
+           MOVE 'N' TO ws-record-bad.
+           MOVE SPACES TO ws-reject-reason.
+           MOVE 0 TO ws-pipe-count.
+
+           INSPECT wsline TALLYING ws-pipe-count FOR ALL "|".
+
+           IF ws-pipe-count NOT EQUAL TO 3 THEN
+               MOVE 'Y' TO ws-record-bad
+               MOVE "WRONG NUMBER OF DELIMITERS" TO ws-reject-reason
+           ELSE
+      *    A lone digit belongs in position 1 with nothing after it -
+      *    anything wider (a two-digit typo, stray text) is rejected
+      *    here instead of silently truncating down to one character.
+           IF (ws-secondblock-wide(1:1) NOT NUMERIC) OR
+               (ws-secondblock-wide(2:4) NOT EQUAL TO SPACES) THEN
+               MOVE 'Y' TO ws-record-bad
+               MOVE "CREDIT HOURS NOT NUMERIC" TO ws-reject-reason
+           ELSE
+           IF fourthblock EQUAL TO SPACES OR "A" OR "B" OR "C" OR "D"
+               OR "F" THEN
+               CONTINUE
+           ELSE
+               MOVE 'Y' TO ws-record-bad
+               MOVE "INVALID LETTER GRADE" TO ws-reject-reason
+           END-IF
+           END-IF
+           END-IF.
+
+      *****************************************************************
+      * LOG-EXCEPTION
+      * Records a malformed INPUT-FILE line to the exception file
+      * instead of letting it fall through into the credit/GPA totals.
+      *****************************************************************
+       LOG-EXCEPTION.
+           ADD 1 TO ws-exception-count.
+           DISPLAY "RECORD REJECTED - " ws-reject-reason ": " wsline.
+           MOVE SPACES TO exception-line.
+           STRING FUNCTION TRIM(ws-student-id) DELIMITED BY SIZE
+               " - " DELIMITED BY SIZE
+               ws-reject-reason DELIMITED BY SIZE
+               " - " DELIMITED BY SIZE
+               wsline DELIMITED BY SIZE
+               INTO exception-line
+           END-STRING.
+           WRITE exception-line.
+
+       COURSE_DELETE.
+           SET wstotaltablectr TO 1.
+           SEARCH ws-a
+               AT END CONTINUE
+               WHEN ws-a(wstotaltablectr) EQUAL TO ws-c(finalctr)
+                   MOVE 'X' TO ws-a(wstotaltablectr)
+           END-SEARCH.
+           ADD 1 TO finalctr.
+
+       COURSE_DISPLAY.
+           IF ws-a(finalctr) EQUAL TO 'X' THEN
+               CONTINUE
+           ELSE
+               DISPLAY ws-a(finalctr)
+               MOVE SPACES TO audit-line
+               MOVE ws-a(finalctr) TO audit-line
+               WRITE audit-line
+           END-IF.
+           ADD 1 TO finalctr.
+
+      * What-if GPA projection - best case is every remaining credit
+      * hour finishing with an A, worst case is every one finishing
+      * with the lowest passing grade, a D.
+       WHATIF-PROJECTION.
+           MULTIPLY credit BY GP-POINTS(1) GIVING ws-proj-best-points.
+           ADD GPA TO ws-proj-best-points.
+
+           MULTIPLY credit BY GP-POINTS(4) GIVING ws-proj-worst-points.
+           ADD GPA TO ws-proj-worst-points.
+
+           ADD hourattempt TO credit GIVING ws-proj-hours.
+
+           DIVIDE ws-proj-best-points BY ws-proj-hours
+               GIVING ws-bestgpa.
+           DIVIDE ws-proj-worst-points BY ws-proj-hours
+               GIVING ws-worstgpa.
+
+           DISPLAY " ".
+           DISPLAY "WHAT-IF PROJECTION FOR " credit
+               " REMAINING CREDIT HOUR(S):".
+           DISPLAY "  BEST CASE (ALL A'S): " ws-bestgpa.
+           DISPLAY "  WORST CASE (ALL D'S): " ws-worstgpa.
+
+           MOVE SPACES TO audit-line.
+           WRITE audit-line.
+           MOVE ws-bestgpa TO ws-audit-bestgpa.
+           MOVE ws-worstgpa TO ws-audit-worstgpa.
+           MOVE SPACES TO audit-line.
+           STRING "WHAT-IF BEST CASE (ALL A'S): " ws-audit-bestgpa
+               DELIMITED BY SIZE INTO audit-line
+           END-STRING.
+           WRITE audit-line.
+           MOVE SPACES TO audit-line.
+           STRING "WHAT-IF WORST CASE (ALL D'S): " ws-audit-worstgpa
+               DELIMITED BY SIZE INTO audit-line
+           END-STRING.
+           WRITE audit-line.
