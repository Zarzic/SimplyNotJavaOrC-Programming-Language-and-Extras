@@ -0,0 +1,23 @@
+      ******************************************************************
+      * Shared percentage-to-letter cutoffs and letter-to-GPA-point
+      * values - GRADEREPORT uses the cutoffs to assign a letter grade
+      * to a computed percentage, AUTOADVISOR uses the point table for
+      * its GPA math, so the two programs agree on what a letter grade
+      * actually means instead of each hardcoding its own copy.
+      ******************************************************************
+       01 GRADE-PCT-CUTOFFS.
+           05 GC-A-CUTOFF             PIC 999 VALUE 90.
+           05 GC-B-CUTOFF             PIC 999 VALUE 80.
+           05 GC-C-CUTOFF             PIC 999 VALUE 70.
+           05 GC-D-CUTOFF             PIC 999 VALUE 60.
+
+       01 GRADE-POINT-TABLE-VALUES.
+           05 FILLER PIC X(2) VALUE "A4".
+           05 FILLER PIC X(2) VALUE "B3".
+           05 FILLER PIC X(2) VALUE "C2".
+           05 FILLER PIC X(2) VALUE "D1".
+           05 FILLER PIC X(2) VALUE "F0".
+       01 GRADE-POINT-TABLE REDEFINES GRADE-POINT-TABLE-VALUES.
+           05 GP-ENTRY OCCURS 5 TIMES INDEXED BY GP-IDX.
+               10 GP-LETTER            PIC X(1).
+               10 GP-POINTS            PIC 9(1).
